@@ -10,7 +10,22 @@
            SELECT PRINT-LINE ASSIGN PRTLINE
                              STATUS PRT-ST.
            SELECT ACCT-REC   ASSIGN ACCTREC
+                             ORGANIZATION INDEXED
+                             ACCESS MODE DYNAMIC
+                             RECORD KEY ACCT-INX
                              STATUS ACCT-ST.
+           SELECT REJECT-FILE ASSIGN REJFILE
+                             STATUS REJ-ST.
+           SELECT CHECKPOINT-FILE ASSIGN CKPTFILE
+                             STATUS CKPT-ST.
+           SELECT ACCT-EXTRACT ASSIGN ACCTCSV
+                             STATUS EXT-ST.
+           SELECT PARM-FILE  ASSIGN PARMFILE
+                             STATUS PARM-ST.
+           SELECT ACCT-LOAD-FILE ASSIGN ACCTSEQ
+                             STATUS LOAD-ST.
+           SELECT DUP-REPORT ASSIGN DUPRPT
+                             STATUS DUP-ST.
        DATA DIVISION.
 
        FILE SECTION.
@@ -24,6 +39,26 @@
            05  PRINT-SPACE          PIC X(5) VALUE SPACES.
            05  PRINT-DIFF           PIC 9(05).
 
+       01  PRINT-SUMMARY REDEFINES PRINT-REC.
+           05  PS-LABEL             PIC X(26).
+           05  PS-COUNT             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER               PIC X(23).
+
+       01  PRINT-HEADER1 REDEFINES PRINT-REC.
+           05  PH1-TITLE            PIC X(30).
+           05  PH1-DATE-LIT         PIC X(05).
+           05  PH1-RUN-DATE         PIC 9(08).
+           05  PH1-PAGE-LIT         PIC X(06).
+           05  PH1-PAGE-NUM         PIC ZZZ9.
+           05  FILLER               PIC X(07).
+
+       01  PRINT-HEADER2 REDEFINES PRINT-REC.
+           05  PH2-COL1             PIC X(04).
+           05  PH2-COL2             PIC X(15).
+           05  PH2-COL3             PIC X(15).
+           05  PH2-COL4             PIC X(21).
+           05  PH2-COL5             PIC X(05).
+
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
            05  ACCT-INX            PIC X(04).
@@ -32,6 +67,58 @@
            05  ACCT-BDATE          PIC 9(08).
            05  ACCT-TODAY          PIC 9(08).
 
+       FD  REJECT-FILE RECORDING MODE F.
+       01  REJECT-REC.
+           05  REJ-INX             PIC X(04).
+           05  REJ-NAMES           PIC X(15).
+           05  REJ-SURNAMES        PIC X(15).
+           05  REJ-BDATE           PIC 9(08).
+           05  REJ-TODAY           PIC 9(08).
+           05  REJ-REASON          PIC X(20).
+
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05  CKPT-LAST-INX       PIC X(04).
+           05  CKPT-REC-COUNT      PIC 9(07).
+           05  CKPT-TOTAL-ACCOUNTS PIC 9(07).
+           05  CKPT-AGE-UNDER-18   PIC 9(07).
+           05  CKPT-AGE-18-29      PIC 9(07).
+           05  CKPT-AGE-30-44      PIC 9(07).
+           05  CKPT-AGE-45-64      PIC 9(07).
+           05  CKPT-AGE-65-UP      PIC 9(07).
+           05  CKPT-LINES-WRITTEN  PIC 9(07).
+           05  CKPT-REJECT-COUNT   PIC 9(07).
+           05  CKPT-SUPPRESS-COUNT PIC 9(07).
+           05  CKPT-PAGE-NUMBER    PIC 9(04).
+           05  CKPT-LINE-COUNT     PIC 9(03).
+
+       FD  ACCT-EXTRACT RECORDING MODE F.
+       01  ACCT-EXT-REC            PIC X(80).
+
+       FD  PARM-FILE RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-ASOF-DATE       PIC 9(08).
+           05  PARM-LOOKUP-INX      PIC X(04).
+           05  PARM-SEL-MODE        PIC X(01).
+           05  PARM-THRESHOLD       PIC 9(03).
+           05  PARM-LINES-PER-PAGE  PIC 9(03).
+
+       FD  ACCT-LOAD-FILE RECORDING MODE F.
+       01  LOAD-FIELDS.
+           05  LOAD-INX             PIC X(04).
+           05  LOAD-NAMES           PIC X(15).
+           05  LOAD-SURNAMES        PIC X(15).
+           05  LOAD-BDATE           PIC 9(08).
+           05  LOAD-TODAY           PIC 9(08).
+
+       FD  DUP-REPORT RECORDING MODE F.
+       01  DUP-REC.
+           05  DUP-INX              PIC X(04).
+           05  DUP-NAMES-1          PIC X(15).
+           05  DUP-SURNAMES-1       PIC X(15).
+           05  DUP-NAMES-2          PIC X(15).
+           05  DUP-SURNAMES-2       PIC X(15).
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05 PRT-ST         PIC 9(02).
@@ -39,40 +126,494 @@
            05 ACCT-ST        PIC 9(02).
               88 ACCT-EOF              VALUE 10.
               88 ACCT-SUCCESS          VALUE 00 97.
+           05 REJ-ST         PIC 9(02).
+              88 REJ-SUCCESS           VALUE 00 97.
+           05 CKPT-ST        PIC 9(02).
+              88 CKPT-EOF              VALUE 10.
+              88 CKPT-SUCCESS          VALUE 00 97.
+           05 EXT-ST         PIC 9(02).
+              88 EXT-SUCCESS           VALUE 00 97.
+           05 PARM-ST        PIC 9(02).
+              88 PARM-SUCCESS          VALUE 00 97.
+           05 LOAD-ST        PIC 9(02).
+              88 LOAD-EOF              VALUE 10.
+              88 LOAD-SUCCESS          VALUE 00 97.
+           05 DUP-ST         PIC 9(02).
+              88 DUP-SUCCESS           VALUE 00 97.
            05 DATE-INT      PIC 9(07).
            05 NDATE-INT     PIC 9(07).
+           05 WS-AGE-YEARS  PIC 9(03).
+
+       01  WS-CONTROL-CARD.
+           05 WS-ASOF-SW            PIC X(01) VALUE "N".
+              88 WS-ASOF-OVERRIDE        VALUE "Y".
+           05 WS-ASOF-DATE          PIC 9(08) VALUE ZERO.
+           05 WS-EFFECTIVE-TODAY    PIC 9(08) VALUE ZERO.
+           05 WS-LOOKUP-SW          PIC X(01) VALUE "N".
+              88 WS-LOOKUP-MODE          VALUE "Y".
+           05 WS-LOOKUP-INX         PIC X(04) VALUE SPACES.
+           05 WS-SEL-SW             PIC X(01) VALUE "N".
+              88 WS-SELECTIVE-MODE       VALUE "Y".
+           05 WS-SEL-DIRECTION      PIC X(01) VALUE SPACE.
+              88 WS-SEL-OVER             VALUE "O".
+              88 WS-SEL-UNDER            VALUE "U".
+           05 WS-SEL-THRESHOLD      PIC 9(03) VALUE ZERO.
+           05 WS-SEL-PASS-SW        PIC X(01) VALUE "Y".
+              88 WS-SEL-PASS             VALUE "Y".
+              88 WS-SEL-NOT-PASS         VALUE "N".
+
+       01  WS-CHECKPOINT-AREA.
+           05 WS-RESTART-SW        PIC X(01) VALUE "N".
+              88 WS-RESTART-MODE        VALUE "Y".
+           05 WS-CKPT-INTERVAL     PIC 9(05) VALUE 1.
+           05 WS-RECS-SINCE-CKPT   PIC 9(05) VALUE ZERO.
+           05 WS-RECS-PROCESSED    PIC 9(07) VALUE ZERO.
+           05 WS-RESTART-INX       PIC X(04).
+
+       01  WS-DUP-CHECK.
+           05 WS-PREV-INX           PIC X(04) VALUE SPACES.
+           05 WS-PREV-NAMES         PIC X(15) VALUE SPACES.
+           05 WS-PREV-SURNAMES      PIC X(15) VALUE SPACES.
+           05 WS-DUP-COUNT          PIC 9(07) VALUE ZERO.
+           05 WS-DUP-CHECK-SW       PIC X(01) VALUE "N".
+              88 WS-DUP-CHECK-PERFORMED  VALUE "Y".
+
+       01  WS-VALIDATION.
+           05 WS-DATE-SW           PIC X(01) VALUE "Y".
+              88 WS-DATE-VALID          VALUE "Y".
+              88 WS-DATE-INVALID        VALUE "N".
+           05 WS-REJECT-REASON     PIC X(20).
+           05 WS-TEST-RESULT       PIC 9(02).
+           05 WS-REJECT-COUNT      PIC 9(07) VALUE ZERO.
+           05 WS-LINES-WRITTEN     PIC 9(07) VALUE ZERO.
+           05 WS-SUPPRESSED-COUNT  PIC 9(07) VALUE ZERO.
+
+       01  WS-AGE-SUMMARY.
+           05 WS-TOTAL-ACCOUNTS     PIC 9(07) VALUE ZERO.
+           05 WS-AGE-UNDER-18       PIC 9(07) VALUE ZERO.
+           05 WS-AGE-18-29          PIC 9(07) VALUE ZERO.
+           05 WS-AGE-30-44          PIC 9(07) VALUE ZERO.
+           05 WS-AGE-45-64          PIC 9(07) VALUE ZERO.
+           05 WS-AGE-65-UP          PIC 9(07) VALUE ZERO.
+
+       01  WS-REPORT-CONTROL.
+           05 WS-LINES-PER-PAGE     PIC 9(03) VALUE 040.
+           05 WS-LINE-COUNT         PIC 9(03) VALUE ZERO.
+           05 WS-PAGE-NUMBER        PIC 9(04) VALUE ZERO.
+           05 WS-RUN-DATE           PIC 9(08) VALUE ZERO.
 
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
-           PERFORM H200-PROCESS UNTIL ACCT-EOF.
+           IF WS-LOOKUP-MODE
+               PERFORM H160-LOOKUP-SINGLE-ACCOUNT
+           ELSE
+               PERFORM H200-PROCESS UNTIL ACCT-EOF
+           END-IF
            PERFORM H999-PROGRAM-EXIT.
 
        H100-OPEN-FILES.
            OPEN INPUT  ACCT-REC.
-           OPEN OUTPUT PRINT-LINE.
-           READ ACCT-REC.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM H140-READ-CONTROL-CARD.
+           IF NOT WS-LOOKUP-MODE
+               PERFORM H110-CHECK-RESTART
+               IF WS-RESTART-MODE
+                   OPEN EXTEND PRINT-LINE
+                   OPEN EXTEND REJECT-FILE
+                   OPEN EXTEND ACCT-EXTRACT
+               ELSE
+                   OPEN OUTPUT PRINT-LINE
+                   OPEN OUTPUT REJECT-FILE
+                   OPEN OUTPUT ACCT-EXTRACT
+               END-IF
+               PERFORM H150-WRITE-HEADER
+               PERFORM H170-CHECK-DUPLICATES
+               IF WS-RESTART-MODE
+                   MOVE WS-RESTART-INX TO ACCT-INX
+                   START ACCT-REC KEY IS GREATER THAN ACCT-INX
+                       INVALID KEY
+                           MOVE 10 TO ACCT-ST
+                       NOT INVALID KEY
+                           READ ACCT-REC NEXT RECORD
+                   END-START
+               ELSE
+                   MOVE LOW-VALUES TO ACCT-INX
+                   START ACCT-REC KEY NOT LESS THAN ACCT-INX
+                       INVALID KEY
+                           MOVE 10 TO ACCT-ST
+                       NOT INVALID KEY
+                           READ ACCT-REC NEXT RECORD
+                   END-START
+               END-IF
+           END-IF.
        H100-END. EXIT.
 
+       H170-CHECK-DUPLICATES.
+           OPEN INPUT ACCT-LOAD-FILE
+           IF LOAD-SUCCESS
+               SET WS-DUP-CHECK-PERFORMED TO TRUE
+               OPEN OUTPUT DUP-REPORT
+               MOVE SPACES TO WS-PREV-INX
+               READ ACCT-LOAD-FILE
+               PERFORM H171-SCAN-ONE-LOAD-RECORD UNTIL LOAD-EOF
+               CLOSE ACCT-LOAD-FILE
+               CLOSE DUP-REPORT
+           ELSE
+               DISPLAY "WARNING - ACCTSEQ NOT PRESENT, "
+                       "DUPLICATE-KEY CHECK NOT PERFORMED THIS RUN"
+           END-IF.
+       H170-END. EXIT.
+
+       H171-SCAN-ONE-LOAD-RECORD.
+           IF LOAD-INX = WS-PREV-INX
+               PERFORM H172-WRITE-DUP-REPORT
+           END-IF
+           MOVE LOAD-INX          TO WS-PREV-INX
+           MOVE LOAD-NAMES        TO WS-PREV-NAMES
+           MOVE LOAD-SURNAMES     TO WS-PREV-SURNAMES
+           READ ACCT-LOAD-FILE.
+       H171-END. EXIT.
+
+       H172-WRITE-DUP-REPORT.
+           ADD 1 TO WS-DUP-COUNT
+           INITIALIZE DUP-REC
+           MOVE LOAD-INX          TO DUP-INX
+           MOVE WS-PREV-NAMES     TO DUP-NAMES-1
+           MOVE WS-PREV-SURNAMES  TO DUP-SURNAMES-1
+           MOVE LOAD-NAMES        TO DUP-NAMES-2
+           MOVE LOAD-SURNAMES     TO DUP-SURNAMES-2
+           WRITE DUP-REC.
+       H172-END. EXIT.
+
+       H160-LOOKUP-SINGLE-ACCOUNT.
+           MOVE WS-LOOKUP-INX TO ACCT-INX
+           READ ACCT-REC
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND - " WS-LOOKUP-INX
+               NOT INVALID KEY
+                   PERFORM H197-SET-EFFECTIVE-DATE
+                   PERFORM H195-VALIDATE-DATES
+                   IF WS-DATE-INVALID
+                       DISPLAY "ACCOUNT " ACCT-INX
+                               " REJECTED - " WS-REJECT-REASON
+                   ELSE
+                       PERFORM H167-DISPLAY-LOOKUP-RESULT
+                   END-IF
+           END-READ.
+       H160-END. EXIT.
+
+       H167-DISPLAY-LOOKUP-RESULT.
+           COMPUTE DATE-INT = FUNCTION INTEGER-OF-DATE(ACCT-BDATE)
+           COMPUTE NDATE-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-EFFECTIVE-TODAY)
+           COMPUTE PRINT-DIFF = NDATE-INT - DATE-INT
+           DISPLAY "ACCT: " ACCT-INX
+                   "  NAME: " ACCT-NAMES " " ACCT-SURNAMES
+           DISPLAY "BIRTHDATE: " ACCT-BDATE
+                   "  AS-OF: " WS-EFFECTIVE-TODAY
+                   "  AGE-DIFF: " PRINT-DIFF.
+       H167-END. EXIT.
+
+       H150-WRITE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE ZERO TO WS-LINE-COUNT
+           INITIALIZE PRINT-HEADER1
+           MOVE "ACCOUNT AGING REPORT"    TO PH1-TITLE
+           MOVE "DATE:"                   TO PH1-DATE-LIT
+           MOVE WS-RUN-DATE               TO PH1-RUN-DATE
+           MOVE " PAGE:"                  TO PH1-PAGE-LIT
+           MOVE WS-PAGE-NUMBER            TO PH1-PAGE-NUM
+           WRITE PRINT-REC FROM PRINT-HEADER1
+           INITIALIZE PRINT-HEADER2
+           MOVE "ACCT"                    TO PH2-COL1
+           MOVE "FIRST NAME"              TO PH2-COL2
+           MOVE "SURNAME"                 TO PH2-COL3
+           MOVE "BIRTHDATE"               TO PH2-COL4
+           MOVE "DIFF"                    TO PH2-COL5
+           WRITE PRINT-REC FROM PRINT-HEADER2.
+       H150-END. EXIT.
+
+       H140-READ-CONTROL-CARD.
+           OPEN INPUT PARM-FILE
+           IF PARM-SUCCESS
+               READ PARM-FILE
+               IF PARM-SUCCESS
+                   IF PARM-ASOF-DATE NOT = ZERO
+                       SET WS-ASOF-OVERRIDE TO TRUE
+                       MOVE PARM-ASOF-DATE TO WS-ASOF-DATE
+                   END-IF
+                   IF PARM-LOOKUP-INX NOT = SPACES
+                          AND PARM-LOOKUP-INX NOT = ZEROS
+                       SET WS-LOOKUP-MODE TO TRUE
+                       MOVE PARM-LOOKUP-INX TO WS-LOOKUP-INX
+                   END-IF
+                   IF PARM-SEL-MODE = "O" OR PARM-SEL-MODE = "U"
+                       SET WS-SELECTIVE-MODE TO TRUE
+                       MOVE PARM-SEL-MODE  TO WS-SEL-DIRECTION
+                       MOVE PARM-THRESHOLD TO WS-SEL-THRESHOLD
+                   END-IF
+                   IF PARM-LINES-PER-PAGE NOT = ZERO
+                       MOVE PARM-LINES-PER-PAGE TO WS-LINES-PER-PAGE
+                   END-IF
+               END-IF
+               CLOSE PARM-FILE
+           END-IF.
+       H140-END. EXIT.
+
+       H110-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-SUCCESS
+               READ CHECKPOINT-FILE
+               IF CKPT-SUCCESS
+                   SET WS-RESTART-MODE TO TRUE
+                   MOVE CKPT-LAST-INX        TO WS-RESTART-INX
+                   MOVE CKPT-REC-COUNT       TO WS-RECS-PROCESSED
+                   MOVE CKPT-TOTAL-ACCOUNTS  TO WS-TOTAL-ACCOUNTS
+                   MOVE CKPT-AGE-UNDER-18    TO WS-AGE-UNDER-18
+                   MOVE CKPT-AGE-18-29       TO WS-AGE-18-29
+                   MOVE CKPT-AGE-30-44       TO WS-AGE-30-44
+                   MOVE CKPT-AGE-45-64       TO WS-AGE-45-64
+                   MOVE CKPT-AGE-65-UP       TO WS-AGE-65-UP
+                   MOVE CKPT-LINES-WRITTEN   TO WS-LINES-WRITTEN
+                   MOVE CKPT-REJECT-COUNT    TO WS-REJECT-COUNT
+                   MOVE CKPT-SUPPRESS-COUNT  TO WS-SUPPRESSED-COUNT
+                   MOVE CKPT-PAGE-NUMBER     TO WS-PAGE-NUMBER
+                   MOVE CKPT-LINE-COUNT      TO WS-LINE-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       H110-END. EXIT.
+
        H200-PROCESS.
+           PERFORM H197-SET-EFFECTIVE-DATE
+           PERFORM H195-VALIDATE-DATES
+           IF WS-DATE-INVALID
+               PERFORM H196-WRITE-REJECT
+           ELSE
+               PERFORM H220-WRITE-DETAIL
+           END-IF
+           ADD 1 TO WS-RECS-PROCESSED
+           ADD 1 TO WS-RECS-SINCE-CKPT
+           IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM H230-WRITE-CHECKPOINT
+           END-IF
+           READ ACCT-REC NEXT RECORD.
+       H200-END. EXIT.
+
+       H230-WRITE-CHECKPOINT.
+           MOVE ZERO             TO WS-RECS-SINCE-CKPT
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ACCT-INX             TO CKPT-LAST-INX
+           MOVE WS-RECS-PROCESSED    TO CKPT-REC-COUNT
+           MOVE WS-TOTAL-ACCOUNTS    TO CKPT-TOTAL-ACCOUNTS
+           MOVE WS-AGE-UNDER-18      TO CKPT-AGE-UNDER-18
+           MOVE WS-AGE-18-29         TO CKPT-AGE-18-29
+           MOVE WS-AGE-30-44         TO CKPT-AGE-30-44
+           MOVE WS-AGE-45-64         TO CKPT-AGE-45-64
+           MOVE WS-AGE-65-UP         TO CKPT-AGE-65-UP
+           MOVE WS-LINES-WRITTEN     TO CKPT-LINES-WRITTEN
+           MOVE WS-REJECT-COUNT      TO CKPT-REJECT-COUNT
+           MOVE WS-SUPPRESSED-COUNT  TO CKPT-SUPPRESS-COUNT
+           MOVE WS-PAGE-NUMBER       TO CKPT-PAGE-NUMBER
+           MOVE WS-LINE-COUNT        TO CKPT-LINE-COUNT
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+       H230-END. EXIT.
+
+       H235-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       H235-END. EXIT.
+
+       H197-SET-EFFECTIVE-DATE.
+           IF WS-ASOF-OVERRIDE
+               MOVE WS-ASOF-DATE TO WS-EFFECTIVE-TODAY
+           ELSE
+               MOVE ACCT-TODAY   TO WS-EFFECTIVE-TODAY
+           END-IF.
+       H197-END. EXIT.
+
+       H195-VALIDATE-DATES.
+           SET WS-DATE-VALID TO TRUE
+           COMPUTE WS-TEST-RESULT =
+                   FUNCTION TEST-DATE-YYYYMMDD(ACCT-BDATE)
+           IF WS-TEST-RESULT NOT = 0
+               SET WS-DATE-INVALID TO TRUE
+               MOVE "INVALID BIRTH DATE" TO WS-REJECT-REASON
+           END-IF
+           IF WS-DATE-VALID
+               COMPUTE WS-TEST-RESULT =
+                       FUNCTION TEST-DATE-YYYYMMDD(WS-EFFECTIVE-TODAY)
+               IF WS-TEST-RESULT NOT = 0
+                   SET WS-DATE-INVALID TO TRUE
+                   MOVE "INVALID TODAY DATE" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF WS-DATE-VALID
+               IF ACCT-BDATE > WS-EFFECTIVE-TODAY
+                   SET WS-DATE-INVALID TO TRUE
+                   MOVE "BDATE AFTER TODAY" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+       H195-END. EXIT.
+
+       H196-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           INITIALIZE REJECT-REC
+           MOVE ACCT-INX        TO REJ-INX
+           MOVE ACCT-NAMES      TO REJ-NAMES
+           MOVE ACCT-SURNAMES   TO REJ-SURNAMES
+           MOVE ACCT-BDATE      TO REJ-BDATE
+           MOVE WS-EFFECTIVE-TODAY TO REJ-TODAY
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           WRITE REJECT-REC.
+       H196-END. EXIT.
+
+       H220-WRITE-DETAIL.
            COMPUTE DATE-INT = FUNCTION INTEGER-OF-DATE(ACCT-BDATE)
-           COMPUTE NDATE-INT = FUNCTION INTEGER-OF-DATE(ACCT-TODAY)
+           COMPUTE NDATE-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-EFFECTIVE-TODAY)
            INITIALIZE PRINT-REC
            MOVE ACCT-INX        TO PRINT-INX
            MOVE ACCT-NAMES      TO PRINT-NAMES
            MOVE ACCT-SURNAMES   TO PRINT-SURNAMES
            MOVE ACCT-BDATE      TO PRINT-BDATE
-           MOVE ACCT-TODAY      TO PRINT-TODAY
+           MOVE WS-EFFECTIVE-TODAY TO PRINT-TODAY
            COMPUTE PRINT-DIFF = NDATE-INT - DATE-INT
-           WRITE PRINT-REC.
-           READ ACCT-REC.
-       H200-END. EXIT.
+           COMPUTE WS-AGE-YEARS = PRINT-DIFF / 365
+           PERFORM H210-TALLY-AGE-BAND
+           PERFORM H215-CHECK-SELECTION
+           IF WS-SEL-PASS
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM H150-WRITE-HEADER
+               END-IF
+               WRITE PRINT-REC
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-LINES-WRITTEN
+               PERFORM H225-WRITE-EXTRACT
+           ELSE
+               ADD 1 TO WS-SUPPRESSED-COUNT
+           END-IF.
+       H220-END. EXIT.
+
+       H215-CHECK-SELECTION.
+           SET WS-SEL-PASS TO TRUE
+           IF WS-SELECTIVE-MODE
+               SET WS-SEL-NOT-PASS TO TRUE
+               IF WS-SEL-OVER AND WS-AGE-YEARS > WS-SEL-THRESHOLD
+                   SET WS-SEL-PASS TO TRUE
+               END-IF
+               IF WS-SEL-UNDER AND WS-AGE-YEARS < WS-SEL-THRESHOLD
+                   SET WS-SEL-PASS TO TRUE
+               END-IF
+           END-IF.
+       H215-END. EXIT.
+
+       H225-WRITE-EXTRACT.
+           MOVE SPACES TO ACCT-EXT-REC
+           STRING FUNCTION TRIM(ACCT-INX)      DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(ACCT-NAMES)    DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  FUNCTION TRIM(ACCT-SURNAMES) DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  ACCT-BDATE                   DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  WS-EFFECTIVE-TODAY           DELIMITED BY SIZE
+                  ","                          DELIMITED BY SIZE
+                  PRINT-DIFF                   DELIMITED BY SIZE
+             INTO ACCT-EXT-REC
+           END-STRING
+           WRITE ACCT-EXT-REC.
+       H225-END. EXIT.
+
+       H210-TALLY-AGE-BAND.
+           ADD 1 TO WS-TOTAL-ACCOUNTS
+           EVALUATE TRUE
+               WHEN WS-AGE-YEARS < 18
+                   ADD 1 TO WS-AGE-UNDER-18
+               WHEN WS-AGE-YEARS < 30
+                   ADD 1 TO WS-AGE-18-29
+               WHEN WS-AGE-YEARS < 45
+                   ADD 1 TO WS-AGE-30-44
+               WHEN WS-AGE-YEARS < 65
+                   ADD 1 TO WS-AGE-45-64
+               WHEN OTHER
+                   ADD 1 TO WS-AGE-65-UP
+           END-EVALUATE.
+       H210-END. EXIT.
+
+       H280-WRITE-AGE-SUMMARY.
+           INITIALIZE PRINT-SUMMARY
+           MOVE "TOTAL ACCOUNTS AGED"    TO PS-LABEL
+           MOVE WS-TOTAL-ACCOUNTS        TO PS-COUNT
+           WRITE PRINT-REC FROM PRINT-SUMMARY.
+           INITIALIZE PRINT-SUMMARY
+           MOVE "UNDER 18"               TO PS-LABEL
+           MOVE WS-AGE-UNDER-18          TO PS-COUNT
+           WRITE PRINT-REC FROM PRINT-SUMMARY.
+           INITIALIZE PRINT-SUMMARY
+           MOVE "18 - 29"                TO PS-LABEL
+           MOVE WS-AGE-18-29             TO PS-COUNT
+           WRITE PRINT-REC FROM PRINT-SUMMARY.
+           INITIALIZE PRINT-SUMMARY
+           MOVE "30 - 44"                TO PS-LABEL
+           MOVE WS-AGE-30-44             TO PS-COUNT
+           WRITE PRINT-REC FROM PRINT-SUMMARY.
+           INITIALIZE PRINT-SUMMARY
+           MOVE "45 - 64"                TO PS-LABEL
+           MOVE WS-AGE-45-64             TO PS-COUNT
+           WRITE PRINT-REC FROM PRINT-SUMMARY.
+           INITIALIZE PRINT-SUMMARY
+           MOVE "65 AND OVER"            TO PS-LABEL
+           MOVE WS-AGE-65-UP             TO PS-COUNT
+           WRITE PRINT-REC FROM PRINT-SUMMARY.
+       H280-END. EXIT.
+
+       H285-WRITE-CONTROL-TOTALS.
+           INITIALIZE PRINT-SUMMARY
+           MOVE "RECORDS READ - ACCTREC"    TO PS-LABEL
+           MOVE WS-RECS-PROCESSED           TO PS-COUNT
+           WRITE PRINT-REC FROM PRINT-SUMMARY.
+           INITIALIZE PRINT-SUMMARY
+           MOVE "RECORDS WRITTEN - PRTLINE" TO PS-LABEL
+           MOVE WS-LINES-WRITTEN            TO PS-COUNT
+           WRITE PRINT-REC FROM PRINT-SUMMARY.
+           INITIALIZE PRINT-SUMMARY
+           MOVE "RECORDS FAILING VALIDATION" TO PS-LABEL
+           MOVE WS-REJECT-COUNT             TO PS-COUNT
+           WRITE PRINT-REC FROM PRINT-SUMMARY.
+           INITIALIZE PRINT-SUMMARY
+           MOVE "SUPPRESSED - SELECTION"    TO PS-LABEL
+           MOVE WS-SUPPRESSED-COUNT         TO PS-COUNT
+           WRITE PRINT-REC FROM PRINT-SUMMARY.
+           INITIALIZE PRINT-SUMMARY
+           IF WS-DUP-CHECK-PERFORMED
+               MOVE "DUPLICATE ACCT-INX FOUND"  TO PS-LABEL
+               MOVE WS-DUP-COUNT                TO PS-COUNT
+           ELSE
+               MOVE "DUP CHECK NOT PERFORMED"   TO PS-LABEL
+               MOVE ZERO                        TO PS-COUNT
+           END-IF
+           WRITE PRINT-REC FROM PRINT-SUMMARY.
+       H285-END. EXIT.
+
        H300-CLOSE-FILES.
-           CLOSE ACCT-REC
-                 PRINT-LINE.
+           CLOSE ACCT-REC.
+           IF NOT WS-LOOKUP-MODE
+               CLOSE PRINT-LINE
+                     REJECT-FILE
+                     ACCT-EXTRACT
+           END-IF.
        H300-END. EXIT.
 
        H999-PROGRAM-EXIT.
+           IF NOT WS-LOOKUP-MODE
+               PERFORM H280-WRITE-AGE-SUMMARY
+               PERFORM H285-WRITE-CONTROL-TOTALS
+               PERFORM H235-CLEAR-CHECKPOINT
+           END-IF
            PERFORM H300-CLOSE-FILES.
            STOP RUN.
        H999-END. EXIT.
